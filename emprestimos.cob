@@ -0,0 +1,226 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GerenciarEmprestimos.
+
+      *> Loan subsystem: checks a book in LivrosFile out to a
+      *> borrower and back in again, keeping its own LOANS file
+      *> keyed by ISBN + loan date.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LivrosFile ASSIGN TO 'livros.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ISBN
+               FILE STATUS IS WS-Livros-Status.
+
+           SELECT LoansFile ASSIGN TO 'loans.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS Loan-Chave
+               ALTERNATE RECORD KEY IS Loan-ISBN WITH DUPLICATES
+               FILE STATUS IS WS-Loans-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LivrosFile.
+       COPY LIVRO.
+
+       FD  LoansFile.
+       01  LoanRegistro.
+           05 Loan-Chave.
+               10 Loan-ISBN            PIC X(13).
+               10 Loan-Data-Emprestimo PIC 9(8).
+               10 Loan-Hora-Emprestimo PIC 9(6).
+           05 Loan-Mutuario            PIC X(30).
+           05 Loan-Data-Prevista       PIC 9(8).
+           05 Loan-Status              PIC X.
+               88 Loan-Aberto    VALUE 'A'.
+               88 Loan-Devolvido VALUE 'D'.
+           05 Loan-Data-Devolucao      PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       01 WS-Livros-Status PIC XX.
+           88 Livros-OK         VALUE '00'.
+           88 Livros-Nao-Existe VALUE '35'.
+       01 WS-Loans-Status  PIC XX.
+           88 Loans-OK          VALUE '00'.
+           88 Loans-Nao-Existe  VALUE '35'.
+       01 Opcao            PIC 9.
+       01 FimPrograma      PIC X VALUE 'N'.
+           88 Fim VALUE 'S'.
+       01 BuscaISBN        PIC X(13).
+       01 WS-Hoje          PIC 9(8).
+       01 WS-Encontrou-Aberto PIC X VALUE 'N'.
+       01 WS-Audit-Acao    PIC X(10).
+       01 WS-EOF-Consulta  PIC X VALUE 'N'.
+       01 WS-Livro-Encontrado PIC X VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       MainLoopEmprestimos.
+           PERFORM UNTIL Fim
+               DISPLAY "1 - Emprestar"
+               DISPLAY "2 - Devolver"
+               DISPLAY "3 - Consultar Emprestimos por ISBN"
+               DISPLAY "4 - Sair"
+               ACCEPT Opcao
+
+               EVALUATE Opcao
+                   WHEN 1 PERFORM EmprestarLivro
+                   WHEN 2 PERFORM DevolverLivro
+                   WHEN 3 PERFORM ConsultarEmprestimosPorISBN
+                   WHEN 4 MOVE 'S' TO FimPrograma
+               END-EVALUATE
+           END-PERFORM
+           STOP RUN.
+
+       AbrirLoansIO.
+           OPEN I-O LoansFile
+           IF Loans-Nao-Existe
+               OPEN OUTPUT LoansFile
+               CLOSE LoansFile
+               OPEN I-O LoansFile
+           END-IF
+           .
+
+       EmprestarLivro.
+           DISPLAY "ISBN a emprestar:"
+           ACCEPT BuscaISBN
+           OPEN INPUT LivrosFile
+           IF Livros-Nao-Existe
+               DISPLAY "Catalogo ainda nao tem livros registados."
+           ELSE
+               MOVE BuscaISBN TO ISBN
+               MOVE 'N' TO WS-Livro-Encontrado
+               READ LivrosFile
+                   INVALID KEY
+                       DISPLAY "ISBN nao encontrado no catalogo."
+                   NOT INVALID KEY
+                       MOVE 'S' TO WS-Livro-Encontrado
+               END-READ
+               CLOSE LivrosFile
+               IF WS-Livro-Encontrado = 'S'
+                   PERFORM AbrirLoansIO
+                   PERFORM VerificarEmprestimoAberto
+                   IF WS-Encontrou-Aberto = 'S'
+                       DISPLAY "Este livro ja esta emprestado."
+                   ELSE
+                       MOVE FUNCTION CURRENT-DATE(1:8) TO WS-Hoje
+                       MOVE BuscaISBN TO Loan-ISBN
+                       MOVE WS-Hoje TO Loan-Data-Emprestimo
+                       MOVE FUNCTION CURRENT-DATE(9:6)
+                           TO Loan-Hora-Emprestimo
+                       DISPLAY "Nome do mutuario:"
+                       ACCEPT Loan-Mutuario
+                       DISPLAY "Data prevista de devolucao (AAAAMMDD):"
+                       ACCEPT Loan-Data-Prevista
+                       MOVE 'A' TO Loan-Status
+                       MOVE ZEROS TO Loan-Data-Devolucao
+                       WRITE LoanRegistro
+                           INVALID KEY
+                               DISPLAY "Falha ao registar emprestimo "
+                                   "(chave duplicada)."
+                           NOT INVALID KEY
+                               MOVE "EMPRESTAR" TO WS-Audit-Acao
+                               CALL 'GravarAuditoria' USING
+                                   WS-Audit-Acao BuscaISBN
+                               DISPLAY "Emprestimo registado."
+                       END-WRITE
+                   END-IF
+                   CLOSE LoansFile
+               END-IF
+           END-IF
+           .
+
+       VerificarEmprestimoAberto.
+           MOVE 'N' TO WS-Encontrou-Aberto
+           MOVE BuscaISBN TO Loan-ISBN
+           START LoansFile KEY IS EQUAL Loan-ISBN
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   PERFORM UNTIL WS-Encontrou-Aberto = 'S'
+                       READ LoansFile NEXT RECORD
+                           AT END EXIT PERFORM
+                           NOT AT END
+                               IF Loan-ISBN NOT = BuscaISBN
+                                   EXIT PERFORM
+                               END-IF
+                               IF Loan-Aberto
+                                   MOVE 'S' TO WS-Encontrou-Aberto
+                               END-IF
+                       END-READ
+                   END-PERFORM
+           END-START
+           .
+
+       DevolverLivro.
+           DISPLAY "ISBN a devolver:"
+           ACCEPT BuscaISBN
+           PERFORM AbrirLoansIO
+           MOVE BuscaISBN TO Loan-ISBN
+           MOVE 'N' TO WS-Encontrou-Aberto
+           START LoansFile KEY IS EQUAL Loan-ISBN
+               INVALID KEY
+                   DISPLAY "Nao ha emprestimos para este ISBN."
+               NOT INVALID KEY
+                   PERFORM UNTIL WS-Encontrou-Aberto = 'S'
+                       READ LoansFile NEXT RECORD
+                           AT END EXIT PERFORM
+                           NOT AT END
+                               IF Loan-ISBN NOT = BuscaISBN
+                                   EXIT PERFORM
+                               END-IF
+                               IF Loan-Aberto
+                                   MOVE 'S' TO WS-Encontrou-Aberto
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   IF WS-Encontrou-Aberto = 'S'
+                       MOVE 'D' TO Loan-Status
+                       MOVE FUNCTION CURRENT-DATE(1:8)
+                           TO Loan-Data-Devolucao
+                       REWRITE LoanRegistro
+                       MOVE "DEVOLVER" TO WS-Audit-Acao
+                       CALL 'GravarAuditoria' USING WS-Audit-Acao
+                           BuscaISBN
+                       DISPLAY "Devolucao registada."
+                   ELSE
+                       DISPLAY "Nao ha emprestimo em aberto para o "
+                           "ISBN."
+                   END-IF
+           END-START
+           CLOSE LoansFile
+           .
+
+       ConsultarEmprestimosPorISBN.
+           DISPLAY "ISBN a consultar:"
+           ACCEPT BuscaISBN
+           OPEN INPUT LoansFile
+           IF Loans-Nao-Existe
+               DISPLAY "Ainda nao ha emprestimos registados."
+           ELSE
+               MOVE BuscaISBN TO Loan-ISBN
+               START LoansFile KEY IS EQUAL Loan-ISBN
+                   INVALID KEY
+                       DISPLAY "Nenhum emprestimo encontrado."
+                   NOT INVALID KEY
+                       MOVE 'N' TO WS-EOF-Consulta
+                       PERFORM UNTIL WS-EOF-Consulta = 'S'
+                           READ LoansFile NEXT RECORD
+                               AT END MOVE 'S' TO WS-EOF-Consulta
+                               NOT AT END
+                                   IF Loan-ISBN NOT = BuscaISBN
+                                       MOVE 'S' TO WS-EOF-Consulta
+                                   ELSE
+                                       DISPLAY Loan-ISBN " - "
+                                           Loan-Mutuario " prevista:"
+                                           Loan-Data-Prevista
+                                           " status:" Loan-Status
+                                   END-IF
+                           END-READ
+                       END-PERFORM
+               END-START
+               CLOSE LoansFile
+           END-IF
+           .
