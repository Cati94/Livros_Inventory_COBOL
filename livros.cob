@@ -5,23 +5,56 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT LivrosFile ASSIGN TO 'livros.dat'
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ISBN
+               FILE STATUS IS WS-Livros-Status.
+
+           SELECT SortFile ASSIGN TO 'livros_ord.srt'.
 
        DATA DIVISION.
        FILE SECTION.
        FD  LivrosFile.
-       01  LivroRegistro.
-           05 Titulo PIC X(50).
-           05 Autor  PIC X(30).
-           05 Ano    PIC 9(4).
-           05 ISBN   PIC X(13).
+       COPY LIVRO.
+
+       SD  SortFile.
+       01  SortRegistro.
+           05 SortAutor  PIC X(30).
+           05 SortAno    PIC 9(4).
+           05 SortTitulo PIC X(50).
+           05 SortISBN   PIC X(13).
 
        WORKING-STORAGE SECTION.
        01 Opcao        PIC 9.
        01 FimPrograma  PIC X VALUE 'N'.
            88 Fim VALUE 'S'.
-       01 BuscaTitulo  PIC X(50).
+       01 WS-Livros-Status PIC XX.
+           88 Livros-OK        VALUE '00'.
+           88 Livros-Nao-Existe VALUE '35'.
+       01 BuscaISBN    PIC X(13).
        01 Encontrado   PIC X VALUE 'N'.
+       01 OpcaoEditar  PIC 9.
+       01 NovoAutor    PIC X(30).
+       01 NovoAno      PIC 9(4).
+       01 NovoISBN     PIC X(13).
+       01 WS-Ano-Minimo PIC 9(4) VALUE 1450.
+       01 WS-Ano-Atual  PIC 9(4).
+       01 WS-Ano-Valido PIC X VALUE 'N'.
+       01 WS-ISBN-Verificar PIC X(13).
+       01 WS-ISBN-Valido    PIC X VALUE 'N'.
+       01 OpcaoOrdenar      PIC 9.
+       01 WS-Audit-Acao     PIC X(10).
+       01 WS-Titulo-Temp    PIC X(50).
+       01 WS-Autor-Temp     PIC X(30).
+       01 WS-Ano-Temp       PIC 9(4).
+       01 WS-ISBN-Temp      PIC X(13).
+       01 WS-Duplicado-Adicionar PIC X VALUE 'N'.
+       01 WS-Confirma-Adicionar  PIC X VALUE 'S'.
+       01 WS-EOF-Ordenar     PIC X VALUE 'N'.
+       01 WS-EOF-Listar      PIC X VALUE 'N'.
+       01 WS-Ano-Entrada     PIC 9(4).
+       01 WS-ISBN-Antigo         PIC X(13).
+       01 WS-Novo-ISBN-Ocupado   PIC X VALUE 'N'.
 
        PROCEDURE DIVISION.
        MainLoop.
@@ -30,6 +63,8 @@
                DISPLAY "2 - Listar"
                DISPLAY "3 - Verificar"
                DISPLAY "4 - Sair"
+               DISPLAY "5 - Editar/Remover"
+               DISPLAY "6 - Listar Ordenado (Autor/Ano)"
                ACCEPT Opcao
 
                EVALUATE Opcao
@@ -37,56 +72,283 @@
                    WHEN 2 PERFORM ListarLivros
                    WHEN 3 PERFORM VerificarLivro
                    WHEN 4 MOVE 'S' TO FimPrograma
+                   WHEN 5 PERFORM EditarRemoverLivro
+                   WHEN 6 PERFORM ListarOrdenado
                END-EVALUATE
            END-PERFORM
            STOP RUN.
 
+       AbrirLivrosIO.
+           OPEN I-O LivrosFile
+           IF Livros-Nao-Existe
+               OPEN OUTPUT LivrosFile
+               CLOSE LivrosFile
+               OPEN I-O LivrosFile
+           END-IF
+           .
+
        AdicionarLivro.
-           OPEN EXTEND LivrosFile
+           PERFORM AbrirLivrosIO
            DISPLAY "Titulo:"
            ACCEPT Titulo
            DISPLAY "Autor:"
            ACCEPT Autor
-           DISPLAY "Ano:"
-           ACCEPT Ano
-           DISPLAY "ISBN:"
-           ACCEPT ISBN
-           WRITE LivroRegistro
+           MOVE Titulo TO WS-Titulo-Temp
+           MOVE Autor  TO WS-Autor-Temp
+           PERFORM ValidarAno
+           MOVE WS-Ano-Entrada TO WS-Ano-Temp
+           PERFORM ValidarISBN
+           MOVE WS-ISBN-Verificar TO WS-ISBN-Temp
+           PERFORM VerificarDuplicadoAdicionar
+           MOVE 'S' TO WS-Confirma-Adicionar
+           IF WS-Duplicado-Adicionar = 'S'
+               DISPLAY "Confirma sobrescrever? (S/N)"
+               ACCEPT WS-Confirma-Adicionar
+           END-IF
+           IF WS-Confirma-Adicionar = 'S'
+               MOVE WS-Titulo-Temp TO Titulo
+               MOVE WS-Autor-Temp  TO Autor
+               MOVE WS-Ano-Temp    TO Ano
+               MOVE WS-ISBN-Temp   TO ISBN
+               IF WS-Duplicado-Adicionar = 'S'
+                   REWRITE LivroRegistro
+                       INVALID KEY
+                           DISPLAY "Falha ao gravar (chave invalida)."
+                       NOT INVALID KEY
+                           MOVE "ADICIONAR" TO WS-Audit-Acao
+                           CALL 'GravarAuditoria' USING
+                               WS-Audit-Acao ISBN
+                           DISPLAY "Guardado."
+                   END-REWRITE
+               ELSE
+                   WRITE LivroRegistro
+                       INVALID KEY
+                           DISPLAY "Falha ao gravar (ISBN "
+                               "duplicado)."
+                       NOT INVALID KEY
+                           MOVE "ADICIONAR" TO WS-Audit-Acao
+                           CALL 'GravarAuditoria' USING
+                               WS-Audit-Acao ISBN
+                           DISPLAY "Guardado."
+                   END-WRITE
+               END-IF
+           ELSE
+               DISPLAY "Adicao cancelada."
+           END-IF
            CLOSE LivrosFile
-           DISPLAY "Guardado."
+           .
+
+       VerificarDuplicadoAdicionar.
+           MOVE 'N' TO WS-Duplicado-Adicionar
+           MOVE WS-ISBN-Temp TO ISBN
+           READ LivrosFile
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'S' TO WS-Duplicado-Adicionar
+                   DISPLAY "Ja existe: " Titulo " - " Autor
+                       " (" Ano ")."
+           END-READ
+           .
+
+       ValidarAno.
+           MOVE FUNCTION CURRENT-DATE(1:4) TO WS-Ano-Atual
+           MOVE 'N' TO WS-Ano-Valido
+           PERFORM UNTIL WS-Ano-Valido = 'S'
+               DISPLAY "Ano:"
+               ACCEPT WS-Ano-Entrada
+               IF WS-Ano-Entrada >= WS-Ano-Minimo
+                       AND WS-Ano-Entrada <= WS-Ano-Atual
+                   MOVE 'S' TO WS-Ano-Valido
+               ELSE
+                   DISPLAY "Ano invalido. Indique um ano entre "
+                       WS-Ano-Minimo " e " WS-Ano-Atual "."
+               END-IF
+           END-PERFORM
+           .
+
+       ValidarISBN.
+           MOVE 'N' TO WS-ISBN-Valido
+           PERFORM UNTIL WS-ISBN-Valido = 'S'
+               DISPLAY "ISBN:"
+               ACCEPT WS-ISBN-Verificar
+               CALL 'ValidarISBN13' USING WS-ISBN-Verificar
+                   WS-ISBN-Valido
+               IF WS-ISBN-Valido NOT = 'S'
+                   DISPLAY "ISBN invalido (13 digitos com digito "
+                       "de controlo valido)."
+               END-IF
+           END-PERFORM
            .
 
        ListarLivros.
            OPEN INPUT LivrosFile
-           MOVE 'N' TO FimPrograma
-           PERFORM UNTIL FimPrograma = 'S'
-               READ LivrosFile
-                   AT END MOVE 'S' TO FimPrograma
-                   NOT AT END
-                       DISPLAY Titulo " - " Autor " (" Ano ")"
-               END-READ
-           END-PERFORM
-           CLOSE LivrosFile
+           IF Livros-Nao-Existe
+               DISPLAY "Catalogo ainda nao tem livros registados."
+           ELSE
+               MOVE 'N' TO WS-EOF-Listar
+               PERFORM UNTIL WS-EOF-Listar = 'S'
+                   READ LivrosFile NEXT RECORD
+                       AT END MOVE 'S' TO WS-EOF-Listar
+                       NOT AT END
+                           DISPLAY Titulo " - " Autor " (" Ano ")"
+                   END-READ
+               END-PERFORM
+               CLOSE LivrosFile
+           END-IF
            .
 
        VerificarLivro.
-           DISPLAY "Titulo a verificar:"
-           ACCEPT BuscaTitulo
+           DISPLAY "ISBN a verificar:"
+           ACCEPT BuscaISBN
            MOVE 'N' TO Encontrado
            OPEN INPUT LivrosFile
-           MOVE 'N' TO FimPrograma
-           PERFORM UNTIL FimPrograma = 'S'
+           IF Livros-Nao-Existe
+               DISPLAY "Catalogo ainda nao tem livros registados."
+           ELSE
+               MOVE BuscaISBN TO ISBN
                READ LivrosFile
-                   AT END MOVE 'S' TO FimPrograma
-                   NOT AT END
-                       IF Titulo = BuscaTitulo
-                           MOVE 'S' TO Encontrado
-                           DISPLAY "Ja existe."
-                       END-IF
+                   INVALID KEY
+                       DISPLAY "Nao encontrado."
+                   NOT INVALID KEY
+                       MOVE 'S' TO Encontrado
+                       DISPLAY Titulo " - " Autor " (" Ano ") - "
+                           "Ja existe."
                END-READ
-           END-PERFORM
+               CLOSE LivrosFile
+           END-IF
+           .
+
+       EditarRemoverLivro.
+           DISPLAY "ISBN do livro a editar/remover:"
+           ACCEPT BuscaISBN
+           PERFORM AbrirLivrosIO
+           MOVE BuscaISBN TO ISBN
+           READ LivrosFile
+               INVALID KEY
+                   DISPLAY "Nao encontrado."
+               NOT INVALID KEY
+                   DISPLAY "1 - Editar"
+                   DISPLAY "2 - Remover"
+                   DISPLAY "0 - Cancelar"
+                   ACCEPT OpcaoEditar
+                   EVALUATE OpcaoEditar
+                       WHEN 1 PERFORM EditarCamposLivro
+                       WHEN 2 PERFORM RemoverLivro
+                       WHEN OTHER DISPLAY "Cancelado."
+                   END-EVALUATE
+           END-READ
            CLOSE LivrosFile
-           IF Encontrado = 'N'
-               DISPLAY "Nao encontrado."
+           .
+
+       EditarCamposLivro.
+           DISPLAY "Novo Autor:"
+           ACCEPT NovoAutor
+           PERFORM ValidarAno
+           MOVE WS-Ano-Entrada TO NovoAno
+           PERFORM ValidarISBN
+           MOVE WS-ISBN-Verificar TO NovoISBN
+           IF NovoISBN = ISBN
+               MOVE NovoAutor TO Autor
+               MOVE NovoAno TO Ano
+               REWRITE LivroRegistro
+               DISPLAY "Atualizado."
+               MOVE "EDITAR" TO WS-Audit-Acao
+               CALL 'GravarAuditoria' USING WS-Audit-Acao ISBN
+           ELSE
+               MOVE ISBN TO WS-ISBN-Antigo
+               MOVE NovoISBN TO ISBN
+               READ LivrosFile
+                   INVALID KEY
+                       MOVE 'N' TO WS-Novo-ISBN-Ocupado
+                   NOT INVALID KEY
+                       MOVE 'S' TO WS-Novo-ISBN-Ocupado
+               END-READ
+               MOVE WS-ISBN-Antigo TO ISBN
+               IF WS-Novo-ISBN-Ocupado = 'S'
+                   DISPLAY "Novo ISBN ja pertence a outro livro. "
+                       "Edicao cancelada."
+               ELSE
+                   READ LivrosFile
+                       INVALID KEY
+                           DISPLAY "Erro: registo original ja nao "
+                               "existe."
+                       NOT INVALID KEY
+                           DELETE LivrosFile RECORD
+                           MOVE NovoAutor TO Autor
+                           MOVE NovoAno TO Ano
+                           MOVE NovoISBN TO ISBN
+                           WRITE LivroRegistro
+                               INVALID KEY
+                                   DISPLAY "Falha ao gravar novo "
+                                       "ISBN (chave duplicada)."
+                               NOT INVALID KEY
+                                   DISPLAY "Atualizado."
+                                   MOVE "EDITAR" TO WS-Audit-Acao
+                                   CALL 'GravarAuditoria' USING
+                                       WS-Audit-Acao ISBN
+                           END-WRITE
+                   END-READ
+               END-IF
            END-IF
            .
+
+       RemoverLivro.
+           MOVE ISBN TO BuscaISBN
+           DELETE LivrosFile RECORD
+           DISPLAY "Removido."
+           MOVE "REMOVER" TO WS-Audit-Acao
+           CALL 'GravarAuditoria' USING WS-Audit-Acao BuscaISBN
+           .
+
+       ListarOrdenado.
+           DISPLAY "Ordenar por: 1 - Autor  2 - Ano"
+           ACCEPT OpcaoOrdenar
+           EVALUATE OpcaoOrdenar
+               WHEN 1
+                   SORT SortFile
+                       ON ASCENDING KEY SortAutor SortTitulo
+                       INPUT PROCEDURE IS LerLivrosParaOrdenar
+                       OUTPUT PROCEDURE IS MostrarOrdenado
+               WHEN 2
+                   SORT SortFile
+                       ON ASCENDING KEY SortAno SortTitulo
+                       INPUT PROCEDURE IS LerLivrosParaOrdenar
+                       OUTPUT PROCEDURE IS MostrarOrdenado
+               WHEN OTHER
+                   DISPLAY "Opcao invalida."
+           END-EVALUATE
+           .
+
+       LerLivrosParaOrdenar.
+           OPEN INPUT LivrosFile
+           IF Livros-Nao-Existe
+               DISPLAY "Catalogo ainda nao tem livros registados."
+           ELSE
+               MOVE 'N' TO WS-EOF-Ordenar
+               PERFORM UNTIL WS-EOF-Ordenar = 'S'
+                   READ LivrosFile NEXT RECORD
+                       AT END MOVE 'S' TO WS-EOF-Ordenar
+                       NOT AT END
+                           MOVE Autor  TO SortAutor
+                           MOVE Ano    TO SortAno
+                           MOVE Titulo TO SortTitulo
+                           MOVE ISBN   TO SortISBN
+                           RELEASE SortRegistro
+                   END-READ
+               END-PERFORM
+               CLOSE LivrosFile
+           END-IF
+           .
+
+       MostrarOrdenado.
+           MOVE 'N' TO WS-EOF-Ordenar
+           PERFORM UNTIL WS-EOF-Ordenar = 'S'
+               RETURN SortFile
+                   AT END MOVE 'S' TO WS-EOF-Ordenar
+                   NOT AT END
+                       DISPLAY SortTitulo " - " SortAutor
+                           " (" SortAno ")"
+               END-RETURN
+           END-PERFORM
+           .
