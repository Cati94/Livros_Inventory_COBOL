@@ -0,0 +1,48 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GravarAuditoria.
+
+      *> Shared audit-log writer, CALLed by every paragraph that
+      *> mutates LivrosFile or LoansFile (add/edit/remove/loan/
+      *> return), so there is a single history of who changed what
+      *> and when.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AuditFile ASSIGN TO 'audit.log'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Audit-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AuditFile.
+       01  AuditLinha PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-Audit-Status PIC XX.
+           88 Audit-Nao-Existe VALUE '35'.
+       01 WS-Linha-Formatada.
+           05 WS-Linha-DataHora PIC X(14).
+           05 FILLER            PIC X(1) VALUE SPACE.
+           05 WS-Linha-Acao     PIC X(10).
+           05 FILLER            PIC X(1) VALUE SPACE.
+           05 WS-Linha-ISBN     PIC X(13).
+
+       LINKAGE SECTION.
+       01 LK-Acao PIC X(10).
+       01 LK-ISBN PIC X(13).
+
+       PROCEDURE DIVISION USING LK-Acao LK-ISBN.
+       MainAuditoria.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-Linha-DataHora
+           MOVE LK-Acao TO WS-Linha-Acao
+           MOVE LK-ISBN TO WS-Linha-ISBN
+           OPEN EXTEND AuditFile
+           IF Audit-Nao-Existe
+               OPEN OUTPUT AuditFile
+               CLOSE AuditFile
+               OPEN EXTEND AuditFile
+           END-IF
+           WRITE AuditLinha FROM WS-Linha-Formatada
+           CLOSE AuditFile
+           GOBACK.
