@@ -0,0 +1,156 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ImportarLivros.
+
+      *> Batch import: loads Titulo/Autor/Ano/ISBN rows from a
+      *> transaction file into LivrosFile. Keeps a checkpoint of how
+      *> many rows are already committed so a job that dies partway
+      *> through can be re-run and resume after the last committed
+      *> row instead of reprocessing the whole file.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TransacoesFile ASSIGN TO 'transacoes.dat'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT LivrosFile ASSIGN TO 'livros.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ISBN
+               FILE STATUS IS WS-Livros-Status.
+
+           SELECT CheckpointFile ASSIGN TO 'importar.chk'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Checkpoint-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TransacoesFile.
+       COPY LIVRO REPLACING LivroRegistro BY TransacaoRegistro
+                            Titulo        BY TxTitulo
+                            Autor         BY TxAutor
+                            Ano           BY TxAno
+                            ISBN          BY TxISBN.
+
+       FD  LivrosFile.
+       COPY LIVRO.
+
+       FD  CheckpointFile.
+       01  CheckpointRegistro PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       01 WS-Livros-Status PIC XX.
+           88 Livros-OK         VALUE '00'.
+           88 Livros-Nao-Existe VALUE '35'.
+       01 WS-Checkpoint-Status PIC XX.
+           88 Checkpoint-Nao-Existe VALUE '35'.
+       01 WS-EOF                    PIC X VALUE 'N'.
+       01 WS-Registos-Ja-Feitos     PIC 9(8) VALUE 0.
+       01 WS-Registos-Processados   PIC 9(8) VALUE 0.
+       01 WS-Contador-Checkpoint    PIC 9(4) VALUE 0.
+       01 WS-Intervalo-Checkpoint   PIC 9(4) VALUE 20.
+       01 WS-Audit-Acao             PIC X(10).
+       01 WS-Ano-Minimo PIC 9(4) VALUE 1450.
+       01 WS-Ano-Atual  PIC 9(4).
+       01 WS-Registo-Valido         PIC X VALUE 'S'.
+       01 WS-ISBN-Verificar PIC X(13).
+       01 WS-ISBN-Valido    PIC X VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       MainImportar.
+           PERFORM LerCheckpoint
+           PERFORM AbrirFicheiros
+           PERFORM SaltarRegistosJaProcessados
+           PERFORM UNTIL WS-EOF = 'S'
+               READ TransacoesFile
+                   AT END MOVE 'S' TO WS-EOF
+                   NOT AT END PERFORM ImportarRegisto
+               END-READ
+           END-PERFORM
+           PERFORM GravarCheckpoint
+           CLOSE TransacoesFile
+           CLOSE LivrosFile
+           DISPLAY WS-Registos-Processados
+               " registo(s) importado(s) nesta execucao."
+           STOP RUN.
+
+       LerCheckpoint.
+           MOVE 0 TO WS-Registos-Ja-Feitos
+           OPEN INPUT CheckpointFile
+           IF NOT Checkpoint-Nao-Existe
+               READ CheckpointFile
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE CheckpointRegistro TO WS-Registos-Ja-Feitos
+               END-READ
+               CLOSE CheckpointFile
+           END-IF
+           .
+
+       AbrirFicheiros.
+           OPEN INPUT TransacoesFile
+           OPEN I-O LivrosFile
+           IF Livros-Nao-Existe
+               OPEN OUTPUT LivrosFile
+               CLOSE LivrosFile
+               OPEN I-O LivrosFile
+           END-IF
+           .
+
+       SaltarRegistosJaProcessados.
+           MOVE 0 TO WS-Registos-Processados
+           PERFORM WS-Registos-Ja-Feitos TIMES
+               IF WS-EOF NOT = 'S'
+                   READ TransacoesFile
+                       AT END MOVE 'S' TO WS-EOF
+                   END-READ
+               END-IF
+           END-PERFORM
+           .
+
+       ImportarRegisto.
+           PERFORM ValidarRegistoImportado
+           IF WS-Registo-Valido = 'S'
+               MOVE TxTitulo TO Titulo
+               MOVE TxAutor  TO Autor
+               MOVE TxAno    TO Ano
+               MOVE TxISBN   TO ISBN
+               WRITE LivroRegistro
+                   INVALID KEY
+                       DISPLAY "ISBN duplicado, ignorado: " TxISBN
+                   NOT INVALID KEY
+                       MOVE "IMPORTAR" TO WS-Audit-Acao
+                       CALL 'GravarAuditoria' USING WS-Audit-Acao
+                           TxISBN
+               END-WRITE
+           END-IF
+           ADD 1 TO WS-Registos-Processados
+           ADD 1 TO WS-Contador-Checkpoint
+           IF WS-Contador-Checkpoint >= WS-Intervalo-Checkpoint
+               PERFORM GravarCheckpoint
+               MOVE 0 TO WS-Contador-Checkpoint
+           END-IF
+           .
+
+       ValidarRegistoImportado.
+           MOVE 'S' TO WS-Registo-Valido
+           MOVE FUNCTION CURRENT-DATE(1:4) TO WS-Ano-Atual
+           IF TxAno < WS-Ano-Minimo OR TxAno > WS-Ano-Atual
+               MOVE 'N' TO WS-Registo-Valido
+               DISPLAY "Ano invalido, registo ignorado: " TxISBN
+           END-IF
+           MOVE TxISBN TO WS-ISBN-Verificar
+           CALL 'ValidarISBN13' USING WS-ISBN-Verificar WS-ISBN-Valido
+           IF WS-ISBN-Valido NOT = 'S'
+               MOVE 'N' TO WS-Registo-Valido
+               DISPLAY "ISBN invalido, registo ignorado: " TxISBN
+           END-IF
+           .
+
+       GravarCheckpoint.
+           COMPUTE CheckpointRegistro =
+               WS-Registos-Ja-Feitos + WS-Registos-Processados
+           OPEN OUTPUT CheckpointFile
+           WRITE CheckpointRegistro
+           CLOSE CheckpointFile
+           .
