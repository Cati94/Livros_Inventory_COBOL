@@ -0,0 +1,8 @@
+      *> Shared record layout for the book catalog (LivrosFile).
+      *> Copied into every program that opens livros.dat so the
+      *> layout only has to change in one place.
+       01  LivroRegistro.
+           05 Titulo PIC X(50).
+           05 Autor  PIC X(30).
+           05 Ano    PIC 9(4).
+           05 ISBN   PIC X(13).
