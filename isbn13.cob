@@ -0,0 +1,44 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ValidarISBN13.
+
+      *> Shared ISBN-13 check-digit validator, CALLed by every
+      *> paragraph that needs to accept/reject an ISBN (interactive
+      *> entry in livros.cob, batch rows in importar.cob), so the
+      *> checksum rule lives in exactly one place.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-ISBN-Soma      PIC 9(4).
+       01 WS-ISBN-Peso      PIC 9.
+       01 WS-ISBN-Check     PIC 9.
+       01 WS-ISBN-Idx       PIC 99.
+
+       LINKAGE SECTION.
+       01 LK-ISBN   PIC X(13).
+       01 WS-ISBN-Digitos REDEFINES LK-ISBN.
+           05 WS-ISBN-Digito PIC 9 OCCURS 13 TIMES.
+       01 LK-Valido PIC X.
+
+       PROCEDURE DIVISION USING LK-ISBN LK-Valido.
+       MainValidarISBN13.
+           MOVE 'N' TO LK-Valido
+           IF LK-ISBN IS NUMERIC
+               MOVE 0 TO WS-ISBN-Soma
+               PERFORM VARYING WS-ISBN-Idx FROM 1 BY 1
+                       UNTIL WS-ISBN-Idx > 12
+                   IF FUNCTION MOD(WS-ISBN-Idx, 2) = 1
+                       MOVE 1 TO WS-ISBN-Peso
+                   ELSE
+                       MOVE 3 TO WS-ISBN-Peso
+                   END-IF
+                   COMPUTE WS-ISBN-Soma = WS-ISBN-Soma +
+                       (WS-ISBN-Digito(WS-ISBN-Idx) * WS-ISBN-Peso)
+               END-PERFORM
+               COMPUTE WS-ISBN-Check =
+                   FUNCTION MOD(10 -
+                       FUNCTION MOD(WS-ISBN-Soma, 10), 10)
+               IF WS-ISBN-Check = WS-ISBN-Digito(13)
+                   MOVE 'S' TO LK-Valido
+               END-IF
+           END-IF
+           GOBACK.
