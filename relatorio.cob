@@ -0,0 +1,175 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RelatorioCatalogo.
+
+      *> Batch report: reads LivrosFile, sorts it by Autor and prints
+      *> a paged report with a title-per-author count and a grand
+      *> total, ready to route straight to a printer.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LivrosFile ASSIGN TO 'livros.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ISBN
+               FILE STATUS IS WS-Livros-Status.
+
+           SELECT SortFile ASSIGN TO 'relatorio.srt'.
+
+           SELECT PrintFile ASSIGN TO 'relatorio.prt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LivrosFile.
+       COPY LIVRO.
+
+       SD  SortFile.
+       01  SortRegistro.
+           05 SortAutor  PIC X(30).
+           05 SortTitulo PIC X(50).
+           05 SortAno    PIC 9(4).
+           05 SortISBN   PIC X(13).
+
+       FD  PrintFile.
+       01  PrintLinha PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01 WS-Livros-Status PIC XX.
+           88 Livros-Nao-Existe VALUE '35'.
+       01 WS-EOF            PIC X VALUE 'N'.
+       01 WS-Primeiro-Autor PIC X VALUE 'S'.
+       01 WS-Linha-Count    PIC 9(3) VALUE 0.
+       01 WS-Max-Linhas     PIC 9(3) VALUE 55.
+       01 WS-Pagina         PIC 9(3) VALUE 0.
+       01 WS-Autor-Atual    PIC X(30) VALUE SPACES.
+       01 WS-Contagem-Autor PIC 9(5) VALUE 0.
+       01 WS-Total-Geral    PIC 9(6) VALUE 0.
+
+       01 WS-Cabecalho1.
+           05 FILLER        PIC X(20) VALUE SPACES.
+           05 FILLER        PIC X(31) VALUE
+                             "RELATORIO DE CATALOGO - LIVROS".
+           05 FILLER        PIC X(10) VALUE SPACES.
+           05 FILLER        PIC X(8)  VALUE "Pagina: ".
+           05 WS-Cab-Pagina PIC ZZ9.
+
+       01 WS-Cabecalho2     PIC X(60) VALUE
+           "Titulo                        Autor              Ano".
+
+       01 WS-Linha-Detalhe.
+           05 WS-Det-Titulo PIC X(50).
+           05 FILLER        PIC X(3) VALUE " - ".
+           05 WS-Det-Autor  PIC X(30).
+           05 FILLER        PIC X(2) VALUE " (".
+           05 WS-Det-Ano    PIC 9(4).
+           05 FILLER        PIC X(1) VALUE ")".
+
+       01 WS-Linha-Subtotal.
+           05 FILLER            PIC X(4) VALUE SPACES.
+           05 FILLER            PIC X(11) VALUE "Subtotal - ".
+           05 WS-Sub-Autor      PIC X(30).
+           05 FILLER            PIC X(2) VALUE ": ".
+           05 WS-Sub-Contagem   PIC ZZZZ9.
+           05 FILLER            PIC X(9) VALUE " titulo(s".
+           05 FILLER            PIC X(1) VALUE ")".
+
+       01 WS-Linha-Total.
+           05 FILLER          PIC X(13) VALUE "TOTAL GERAL: ".
+           05 WS-Tot-Contagem PIC ZZZZZ9.
+           05 FILLER          PIC X(9) VALUE " titulo(s".
+           05 FILLER          PIC X(1) VALUE ")".
+
+       PROCEDURE DIVISION.
+       MainRelatorio.
+           OPEN OUTPUT PrintFile
+           SORT SortFile
+               ON ASCENDING KEY SortAutor SortTitulo
+               INPUT PROCEDURE IS LerLivrosParaOrdenar
+               OUTPUT PROCEDURE IS EscreverRelatorio
+           CLOSE PrintFile
+           STOP RUN.
+
+       LerLivrosParaOrdenar.
+           OPEN INPUT LivrosFile
+           IF Livros-Nao-Existe
+               DISPLAY "Catalogo ainda nao tem livros registados."
+           ELSE
+               MOVE 'N' TO WS-EOF
+               PERFORM UNTIL WS-EOF = 'S'
+                   READ LivrosFile NEXT RECORD
+                       AT END MOVE 'S' TO WS-EOF
+                       NOT AT END
+                           MOVE Autor  TO SortAutor
+                           MOVE Titulo TO SortTitulo
+                           MOVE Ano    TO SortAno
+                           MOVE ISBN   TO SortISBN
+                           RELEASE SortRegistro
+                   END-READ
+               END-PERFORM
+               CLOSE LivrosFile
+           END-IF
+           .
+
+       EscreverRelatorio.
+           MOVE 'N' TO WS-EOF
+           PERFORM EscreverCabecalho
+           PERFORM UNTIL WS-EOF = 'S'
+               RETURN SortFile
+                   AT END MOVE 'S' TO WS-EOF
+                   NOT AT END
+                       PERFORM ProcessarLinhaRelatorio
+               END-RETURN
+           END-PERFORM
+           PERFORM FecharUltimoAutor
+           PERFORM EscreverTotalGeral
+           .
+
+       ProcessarLinhaRelatorio.
+           IF SortAutor NOT = WS-Autor-Atual
+               IF WS-Primeiro-Autor = 'N'
+                   PERFORM EscreverSubtotalAutor
+               END-IF
+               MOVE SortAutor TO WS-Autor-Atual
+               MOVE 0 TO WS-Contagem-Autor
+               MOVE 'N' TO WS-Primeiro-Autor
+           END-IF
+           IF WS-Linha-Count >= WS-Max-Linhas
+               PERFORM EscreverCabecalho
+           END-IF
+           MOVE SortTitulo TO WS-Det-Titulo
+           MOVE SortAutor  TO WS-Det-Autor
+           MOVE SortAno    TO WS-Det-Ano
+           WRITE PrintLinha FROM WS-Linha-Detalhe
+           ADD 1 TO WS-Linha-Count
+           ADD 1 TO WS-Contagem-Autor
+           ADD 1 TO WS-Total-Geral
+           .
+
+       FecharUltimoAutor.
+           IF WS-Primeiro-Autor = 'N'
+               PERFORM EscreverSubtotalAutor
+           END-IF
+           .
+
+       EscreverSubtotalAutor.
+           MOVE WS-Autor-Atual    TO WS-Sub-Autor
+           MOVE WS-Contagem-Autor TO WS-Sub-Contagem
+           WRITE PrintLinha FROM WS-Linha-Subtotal
+           ADD 1 TO WS-Linha-Count
+           .
+
+       EscreverTotalGeral.
+           MOVE WS-Total-Geral TO WS-Tot-Contagem
+           WRITE PrintLinha FROM WS-Linha-Total
+           .
+
+       EscreverCabecalho.
+           ADD 1 TO WS-Pagina
+           MOVE WS-Pagina TO WS-Cab-Pagina
+           WRITE PrintLinha FROM WS-Cabecalho1 AFTER ADVANCING PAGE
+           WRITE PrintLinha FROM WS-Cabecalho2 AFTER ADVANCING 1 LINE
+           MOVE SPACES TO PrintLinha
+           WRITE PrintLinha AFTER ADVANCING 1 LINE
+           MOVE 3 TO WS-Linha-Count
+           .
